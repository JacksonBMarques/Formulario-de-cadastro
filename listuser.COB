@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author: JACKSON B MARQUES
+      * Date: 09/08/2026
+      * Purpose: LISTAR OS USUARIOS CADASTRADOS EM USER.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTUSER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY USERSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD USUARIO.
+           COPY USERREC.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS                         PIC 99.
+         88 FS-OK                        VALUE 0.
+       77 WRK-EOF                        PIC X VALUE 'N'.
+          88 USUARIO-EOF                 VALUE 'S' FALSE 'N'.
+       77 WRK-TOTAL                      PIC 9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P1-ABRE-ARQUIVO THRU P1-ABRE-ARQUIVO-FIM
+
+            IF FS-OK
+               PERFORM P2-CABECALHO THRU P2-CABECALHO-FIM
+               PERFORM P3-LEIA-USUARIO
+               PERFORM P4-LISTA-USUARIO THRU P4-LISTA-USUARIO-FIM
+                       UNTIL USUARIO-EOF
+               PERFORM P5-RODAPE THRU P5-RODAPE-FIM
+               CLOSE USUARIO
+            END-IF
+
+            STOP RUN
+       .
+
+      *-------------------------------------------------------------------------
+      *ABERTURA DO ARQUIVO MESTRE DE USUARIOS
+      *-------------------------------------------------------------------------
+       P1-ABRE-ARQUIVO.
+            OPEN INPUT USUARIO
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WRK-FS
+            END-IF
+            .
+       P1-ABRE-ARQUIVO-FIM.
+
+      *-------------------------------------------------------------------------
+      *CABECALHO DO RELATORIO
+      *-------------------------------------------------------------------------
+       P2-CABECALHO.
+            DISPLAY '======================================='
+                    '======================================='
+            DISPLAY 'RELATORIO DE USUARIOS CADASTRADOS'
+            DISPLAY '======================================='
+                    '======================================='
+            DISPLAY 'ID   NOME'
+                    '                                   '
+                    'E-MAIL'
+                    '                                  '
+                    'TELEFONE'
+            DISPLAY '---------------------------------------'
+                    '---------------------------------------'
+            .
+       P2-CABECALHO-FIM.
+
+      *-------------------------------------------------------------------------
+      *LEITURA SEQUENCIAL DE USER.DAT
+      *-------------------------------------------------------------------------
+       P3-LEIA-USUARIO.
+            READ USUARIO NEXT RECORD
+               AT END MOVE 'S'              TO WRK-EOF
+            END-READ
+            .
+
+      *-------------------------------------------------------------------------
+      *IMPRESSAO DE UMA LINHA DO RELATORIO
+      *-------------------------------------------------------------------------
+       P4-LISTA-USUARIO.
+            ADD 1 TO WRK-TOTAL
+            DISPLAY ID-USUARIO ' '
+                    FUNCTION TRIM(FNAME) ' ' FUNCTION TRIM(LNAME) ' '
+                    FUNCTION TRIM(E-MAIL) ' '
+                    FUNCTION TRIM(TELEFONE)
+            PERFORM P3-LEIA-USUARIO
+            .
+       P4-LISTA-USUARIO-FIM.
+
+      *-------------------------------------------------------------------------
+      *RODAPE COM A CONTAGEM TOTAL DE REGISTROS
+      *-------------------------------------------------------------------------
+       P5-RODAPE.
+            DISPLAY '---------------------------------------'
+                    '---------------------------------------'
+            DISPLAY 'TOTAL DE USUARIOS CADASTRADOS: ' WRK-TOTAL
+            DISPLAY '======================================='
+                    '======================================='
+            .
+       P5-RODAPE-FIM.
+
+       END PROGRAM LISTUSER.
