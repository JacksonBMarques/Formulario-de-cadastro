@@ -10,12 +10,10 @@
        CONFIGURATION SECTION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-                SELECT USUARIO ASSIGN TO
-                'D:\VIDA DE DEV\Desafios CAP\USER.DAT'
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS RANDOM
-                RECORD KEY IS ID-USUARIO
-                FILE STATUS IS WRK-FS.
+               COPY USERSEL.
+               COPY DOMSEL.
+               COPY TRANSEL.
+               COPY AUDSEL.
 
 
 
@@ -23,14 +21,16 @@
        FILE SECTION.
 
        FD USUARIO.
-       01 REG-USUARIO.
-         03 ID-USUARIO                 PIC 9(04).
-         03 E-MAIL                     PIC X(100).
-         03 NOME.
-            05 FNAME                   PIC X(50).
-            05 LNAME                   PIC X(50).
-         03 PASSWORD                   PIC X(100).
-         03 TELEFONE                   PIC X(100).
+           COPY USERREC.
+
+       FD DOMINIO.
+           COPY DOMREC.
+
+       FD TRANUSER.
+           COPY TRANREC.
+
+       FD AUDITORIA.
+           COPY AUDREC.
 
        WORKING-STORAGE SECTION.
 
@@ -45,10 +45,24 @@
        77 WRK-USER                       PIC X(86).
        77 WRK-DOMINIO                    PIC X(14).
        77 WRK-EMAIL                      PIC X(100).
-       77 WRK-OPCAO                      PIC 9.
+       77 WRK-OPCAO                      PIC 99.
+      * TABELA DE DOMINIOS DE E-MAIL PERMITIDOS, CARREGADA DE DOMINIO.DAT
+       77 WRK-DOM-FS                     PIC 99.
+          88 DOM-FS-OK                   VALUE 0.
+       77 WRK-DOM-EOF                    PIC X VALUE 'N'.
+          88 DOM-FS-EOF                  VALUE 'S' FALSE 'N'.
+       77 WRK-DOM-ACHOU                  PIC X VALUE 'N'.
+          88 DOM-ACHOU-OK                VALUE 'S' FALSE 'N'.
+       01 WRK-TAB-DOMINIO.
+          05 WRK-DOM-QTD                 PIC 9(02) VALUE ZERO.
+          05 WRK-DOM-ITEM OCCURS 20 TIMES INDEXED BY WRK-DOM-IDX.
+             10 WRK-DOM-ITEM-COD         PIC 9(02).
+             10 WRK-DOM-ITEM-DESC        PIC X(14).
        77 WRK-USER-TAM                   PIC 99.
        77 WRK-EMAIL-OK                   PIC X.
           88 EMAIL-OK                    VALUE 'S' FALSE 'N'.
+       77 WRK-EMAIL-DUP                  PIC X.
+          88 EMAIL-DUPLICADO             VALUE 'S' FALSE 'N'.
       * VARIAVEIS DE NOME
        01 WRK-NOME.
           03 WRK-FNAME                   PIC X(50).
@@ -59,10 +73,23 @@
           88 FNAME-OK                    VALUE 'S' FALSE 'N'.
        77 WRK-LNAME-OK                   PIC X.
           88 LNAME-OK                    VALUE 'S' FALSE 'N'.
+      *VARIAVEIS DE VERIFICACAO DE E-MAIL DUPLICADO
+       77 WRK-EMAIL-EOF                  PIC X.
+          88 EMAIL-FS-EOF                VALUE 'S' FALSE 'N'.
+      *VARIAVEIS DE OBTENCAO DO PROXIMO ID-USUARIO
+       77 WRK-MAIOR-ID                   PIC 9(04) VALUE ZERO.
+       77 WRK-ID-EOF                     PIC X.
+          88 ID-FS-EOF                   VALUE 'S' FALSE 'N'.
       *VARIAVEIS VERIFICACAO DE SENHA
        77 WRK-PASSWORD                   PIC X(100).
       *TAMANHO DA SENHA
        77 WRK-PASS-TAM                   PIC 99.
+      *VARIAVEIS DE HASH DA SENHA (PARA NAO GRAVAR EM TEXTO CLARO)
+       77 WRK-PASSWORD-HASH              PIC X(100).
+       77 WRK-HASH-NUM                   PIC 9(09) COMP.
+       77 WRK-HASH-OUT                   PIC 9(09).
+       77 WRK-HASH-ORD                   PIC 9(04) COMP.
+       77 WRK-HASH-CONT                  PIC 9(04) COMP VALUE 1.
       *VERIFICA플O DE LETRAS MAIUSCULAS
        77 WRK-UPPER-PASS-OK                  PIC X VALUE 'N'.
        77 WRK-UPPER-CONT                     PIC 9(4) COMP VALUE 1.
@@ -80,6 +107,57 @@
        77 WRK-TEL-TAM                       PIC 99 VALUE ZEROS.
        77 WRK-TEL-PASS-OK                   PIC X VALUE 'N'.
        77 WRK-TEL-CONT                      PIC 9(4) COMP VALUE 1.
+      *VERIFICA플O DE CPF
+       77 WRK-CPF                           PIC 9(11).
+       77 WRK-CPF-X REDEFINES WRK-CPF       PIC X(11).
+       77 WRK-CPF-OK                        PIC X VALUE 'N'.
+          88 CPF-OK                         VALUE 'S' FALSE 'N'.
+       77 WRK-CPF-REPETIDO                  PIC X VALUE 'N'.
+       77 WRK-CPF-SOMA                      PIC 9(05) COMP.
+       77 WRK-CPF-PESO                      PIC 9(02) COMP.
+       77 WRK-CPF-RESTO                     PIC 9(02) COMP.
+       77 WRK-CPF-DV1                       PIC 9(01).
+       77 WRK-CPF-DV2                       PIC 9(01).
+       77 WRK-CPF-CONT                      PIC 9(02) COMP VALUE 1.
+      *VERIFICA플O DE DATA DE NASCIMENTO
+       01 WRK-DT-NASC-GRP.
+          05 WRK-DT-NASCIMENTO              PIC 9(08).
+       01 WRK-DT-NASC-R REDEFINES WRK-DT-NASC-GRP.
+          05 WRK-NASC-ANO                   PIC 9(04).
+          05 WRK-NASC-MES                   PIC 9(02).
+          05 WRK-NASC-DIA                   PIC 9(02).
+       77 WRK-DT-NASC-OK                    PIC X VALUE 'N'.
+          88 DT-NASC-OK                     VALUE 'S' FALSE 'N'.
+       01 WRK-HOJE-GRP.
+          05 WRK-HOJE                       PIC 9(08).
+       01 WRK-HOJE-R REDEFINES WRK-HOJE-GRP.
+          05 WRK-HOJE-ANO                   PIC 9(04).
+          05 WRK-HOJE-MES                   PIC 9(02).
+          05 WRK-HOJE-DIA                   PIC 9(02).
+       77 WRK-IDADE                         PIC 9(03).
+      *VARIAVEIS DO MODO DE ONBOARDING EM LOTE (TRANUSER.DAT)
+       77 WRK-TRAN-FS                       PIC 99.
+       77 WRK-MODO-LOTE                     PIC X VALUE 'N'.
+          88 MODO-LOTE                      VALUE 'S' FALSE 'N'.
+       77 WRK-TRAN-EOF                      PIC X VALUE 'N'.
+          88 TRAN-EOF                       VALUE 'S' FALSE 'N'.
+       77 WRK-LOTE-TOTAL                    PIC 9(04) COMP VALUE ZERO.
+       77 WRK-LOTE-OK                       PIC 9(04) COMP VALUE ZERO.
+       77 WRK-LOTE-REJ                      PIC 9(04) COMP VALUE ZERO.
+      *VARIAVEIS DE REVALIDACAO DE SENHA/TELEFONE/DOMINIO NO LOTE
+       77 WRK-SENHA-OK                      PIC X VALUE 'N'.
+          88 SENHA-OK                       VALUE 'S' FALSE 'N'.
+       77 WRK-TELEFONE-OK                   PIC X VALUE 'N'.
+          88 TELEFONE-OK                    VALUE 'S' FALSE 'N'.
+       77 WRK-TRAN-DOM-OK                   PIC X VALUE 'N'.
+          88 TRAN-DOM-OK                    VALUE 'S' FALSE 'N'.
+       77 WRK-TRAN-AT-POS                   PIC 9(03) COMP VALUE ZERO.
+       77 WRK-TRAN-DOMINIO                  PIC X(14).
+      *VARIAVEIS DA TRILHA DE AUDITORIA DE CADASTROS (AUDITORIA.DAT)
+       77 WRK-AUD-FS                        PIC 99.
+         88 AUD-FS-OK                       VALUE 0.
+       77 WRK-AUD-ID                        PIC 9(04).
+       77 WRK-AUD-STATUS                    PIC X(01).
 
 
        PROCEDURE DIVISION.
@@ -91,14 +169,326 @@
 
             SET EMAIL-OK TO FALSE
 
-            PERFORM P1-EMAIL    THRU P1-EMAIL-FIM UNTIL EMAIL-OK
-            PERFORM P2-NOME     THRU P2-NOME-FIM
-            PERFORM P3-SENHA    THRU P3-SENHA-FIM
-            PERFORM P4-TELEFONE THRU P4-TELEFONE-FIM
-            PERFORM P6-GRAVACAO THRU P6-GRAVACAO-FIM UNTIL GRAV-OK
-            PERFORM P999-FINAL
+            PERFORM P0B-CARREGA-DOMINIOS THRU P0B-CARREGA-DOMINIOS-FIM
+            PERFORM P0C-ABRE-LOTE        THRU P0C-ABRE-LOTE-FIM
+
+            IF MODO-LOTE
+               PERFORM P7-LOTE THRU P7-LOTE-FIM
+            ELSE
+               PERFORM P1-EMAIL    THRU P1-EMAIL-FIM UNTIL EMAIL-OK
+               PERFORM P2-NOME     THRU P2-NOME-FIM
+               PERFORM P3-SENHA    THRU P3-SENHA-FIM
+               PERFORM P4-TELEFONE THRU P4-TELEFONE-FIM
+               PERFORM P5-CPF-NASC THRU P5-CPF-NASC-FIM
+               PERFORM P0-PROX-ID  THRU P0-PROX-ID-FIM
+               PERFORM P6-GRAVACAO THRU P6-GRAVACAO-FIM UNTIL GRAV-OK
+               PERFORM P999-FINAL
+            END-IF
+
+            STOP RUN
        .
 
+      *-------------------------------------------------------------------------
+      *VERIFICA SE HA UM ARQUIVO DE TRANSACOES PARA ONBOARDING EM LOTE.
+      *QUANDO NAO HOUVER, O CADASTRO SEGUE NO MODO INTERATIVO NORMAL.
+      *-------------------------------------------------------------------------
+       P0C-ABRE-LOTE.
+            MOVE 'N'                           TO WRK-MODO-LOTE
+            OPEN INPUT TRANUSER
+            IF WRK-TRAN-FS EQUAL ZERO
+               MOVE 'S'                        TO WRK-MODO-LOTE
+            END-IF
+            .
+       P0C-ABRE-LOTE-FIM.
+
+      *-------------------------------------------------------------------------
+      *OBTENCAO DO PROXIMO ID-USUARIO (SEQUENCIA PERSISTENTE EM USER.DAT)
+      *-------------------------------------------------------------------------
+       P0-PROX-ID.
+            MOVE ZERO                          TO WRK-MAIOR-ID
+            MOVE 'N'                           TO WRK-ID-EOF
+
+            OPEN INPUT USUARIO
+            IF WRK-FS EQUAL 35
+               MOVE 'S'                        TO WRK-ID-EOF
+            ELSE
+               PERFORM P0-LEIA-ID
+               PERFORM P0-ACUMULA-ID THRU P0-ACUMULA-ID-FIM
+                       UNTIL ID-FS-EOF
+               CLOSE USUARIO
+            END-IF
+
+            COMPUTE WRK-ID-USUARIO = WRK-MAIOR-ID + 1
+            .
+       P0-PROX-ID-FIM.
+       P0-LEIA-ID.
+            READ USUARIO NEXT RECORD
+               AT END MOVE 'S'                 TO WRK-ID-EOF
+            END-READ
+            .
+       P0-ACUMULA-ID.
+            IF ID-USUARIO > WRK-MAIOR-ID
+               MOVE ID-USUARIO                 TO WRK-MAIOR-ID
+            END-IF
+            PERFORM P0-LEIA-ID
+            .
+       P0-ACUMULA-ID-FIM.
+
+      *-------------------------------------------------------------------------
+      *MODO DE ONBOARDING EM LOTE - LE CADA LINHA DE TRANUSER.DAT E
+      *GRAVA UM CADASTRO POR P6-GRAVACAO, SEM PASSAR PELOS ACCEPT
+      *INTERATIVOS.
+      *-------------------------------------------------------------------------
+       P7-LOTE.
+            MOVE ZERO                          TO WRK-LOTE-TOTAL
+            MOVE ZERO                          TO WRK-LOTE-OK
+            MOVE ZERO                          TO WRK-LOTE-REJ
+            MOVE 'N'                           TO WRK-TRAN-EOF
+
+            PERFORM P7-LEIA-TRAN
+            PERFORM P7-PROCESSA-TRAN THRU P7-PROCESSA-TRAN-FIM
+                    UNTIL TRAN-EOF
+            CLOSE TRANUSER
+
+            DISPLAY '***************************************'
+            DISPLAY 'ONBOARDING EM LOTE CONCLUIDO'
+            DISPLAY 'REGISTROS LIDOS     : ' WRK-LOTE-TOTAL
+            DISPLAY 'CADASTROS GRAVADOS  : ' WRK-LOTE-OK
+            DISPLAY 'REGISTROS REJEITADOS: ' WRK-LOTE-REJ
+            DISPLAY '***************************************'
+            .
+       P7-LOTE-FIM.
+       P7-LEIA-TRAN.
+            READ TRANUSER NEXT RECORD
+               AT END MOVE 'S'                 TO WRK-TRAN-EOF
+            END-READ
+            .
+       P7-PROCESSA-TRAN.
+            ADD 1                              TO WRK-LOTE-TOTAL
+            MOVE TRAN-EMAIL                    TO WRK-EMAIL
+            MOVE TRAN-FNAME                    TO WRK-FNAME
+            MOVE TRAN-LNAME                    TO WRK-LNAME
+            MOVE TRAN-PASSWORD                 TO WRK-PASSWORD
+            MOVE TRAN-TELEFONE                 TO WRK-TELEFONE
+            MOVE TRAN-CPF                      TO WRK-CPF
+            MOVE TRAN-DT-NASC                  TO WRK-DT-NASCIMENTO
+
+            PERFORM P1-SCAN-EMAIL-DUP THRU P1-SCAN-EMAIL-DUP-FIM
+
+            MOVE 'N'                           TO WRK-CPF-OK
+            PERFORM P5-VALIDA-CPF  THRU P5-VALIDA-CPF-FIM
+            MOVE 'N'                           TO WRK-DT-NASC-OK
+            PERFORM P5-VALIDA-NASC THRU P5-VALIDA-NASC-FIM
+            MOVE 'N'                           TO WRK-FNAME-OK
+            MOVE 'N'                           TO WRK-LNAME-OK
+            PERFORM P7-VALIDA-NOME     THRU P7-VALIDA-NOME-FIM
+            MOVE 'N'                           TO WRK-SENHA-OK
+            PERFORM P7-VALIDA-SENHA    THRU P7-VALIDA-SENHA-FIM
+            MOVE 'N'                           TO WRK-TELEFONE-OK
+            PERFORM P7-VALIDA-TELEFONE THRU P7-VALIDA-TELEFONE-FIM
+            MOVE 'N'                           TO WRK-TRAN-DOM-OK
+            PERFORM P7-VALIDA-DOMINIO  THRU P7-VALIDA-DOMINIO-FIM
+
+            IF EMAIL-DUPLICADO
+               DISPLAY 'LINHA REJEITADA (E-MAIL DUPLICADO): '
+                       FUNCTION TRIM(WRK-EMAIL)
+               ADD 1                           TO WRK-LOTE-REJ
+            ELSE
+               IF NOT CPF-OK OR NOT DT-NASC-OK OR NOT FNAME-OK
+                  OR NOT LNAME-OK OR NOT SENHA-OK OR NOT TELEFONE-OK
+                  OR NOT TRAN-DOM-OK
+                  DISPLAY 'LINHA REJEITADA (DADOS INVALIDOS): '
+                          FUNCTION TRIM(WRK-EMAIL)
+                  ADD 1                        TO WRK-LOTE-REJ
+               ELSE
+                  PERFORM P0-PROX-ID  THRU P0-PROX-ID-FIM
+                  PERFORM P6-GRAVACAO THRU P6-GRAVACAO-FIM UNTIL GRAV-OK
+                  ADD 1                        TO WRK-LOTE-OK
+                  MOVE 'N'                     TO WRK-GRAV
+               END-IF
+            END-IF
+
+            PERFORM P7-LEIA-TRAN
+            .
+       P7-PROCESSA-TRAN-FIM.
+
+      *-------------------------------------------------------------------------
+      *REVALIDACAO DE NOME/SOBRENOME NO LOTE (EQUIVALENTE A
+      *PRIMEIRO-NOME/SOBRENOME, SEM OS ACCEPT E A RETOMADA INTERATIVA)
+      *-------------------------------------------------------------------------
+       P7-VALIDA-NOME.
+            COMPUTE WRK-FNAME-TAM = FUNCTION LENGTH
+                                 (FUNCTION TRIM(WRK-FNAME))
+            IF WRK-FNAME-TAM >= 1
+               MOVE 'S'                        TO WRK-FNAME-OK
+            END-IF
+
+            COMPUTE WRK-LNAME-TAM = FUNCTION LENGTH
+                                 (FUNCTION TRIM(WRK-LNAME))
+            IF WRK-LNAME-TAM >= 1
+               MOVE 'S'                        TO WRK-LNAME-OK
+            END-IF
+            .
+       P7-VALIDA-NOME-FIM.
+
+      *-------------------------------------------------------------------------
+      *REVALIDACAO DE SENHA NO LOTE (EQUIVALENTE A P3-SENHA, SEM OS
+      *ACCEPT E A RETOMADA INTERATIVA)
+      *-------------------------------------------------------------------------
+       P7-VALIDA-SENHA.
+            COMPUTE WRK-PASS-TAM = FUNCTION LENGTH
+                                 (FUNCTION TRIM(WRK-PASSWORD))
+
+            MOVE 'N' TO WRK-UPPER-PASS-OK
+            PERFORM VARYING WRK-UPPER-CONT FROM 1 BY 1
+                         UNTIL WRK-UPPER-CONT > LENGTH OF WRK-PASSWORD
+             IF WRK-PASSWORD(WRK-UPPER-CONT:1) >= 'A'
+                               AND WRK-PASSWORD(WRK-UPPER-CONT:1) <= 'Z'
+               MOVE 'S' TO WRK-UPPER-PASS-OK
+             END-IF
+            END-PERFORM
+
+            MOVE 'N' TO WRK-LOWER-PASS-OK
+            PERFORM VARYING WRK-LOWER-CONT FROM 1 BY 1
+                          UNTIL WRK-LOWER-CONT > LENGTH OF WRK-PASSWORD
+             IF WRK-PASSWORD(WRK-LOWER-CONT:1) >= 'a'
+                               AND WRK-PASSWORD(WRK-LOWER-CONT:1) <= 'z'
+               MOVE 'S' TO WRK-LOWER-PASS-OK
+             END-IF
+            END-PERFORM
+
+            MOVE 'N' TO WRK-ESPECIAL-PASS-OK
+            PERFORM VARYING WRK-ESPECIAL-CONT FROM 1 BY 1
+                       UNTIL WRK-ESPECIAL-CONT > LENGTH OF WRK-PASSWORD
+             IF WRK-PASSWORD(WRK-ESPECIAL-CONT:1) NOT IS NUMERIC
+                 AND WRK-PASSWORD(WRK-ESPECIAL-CONT:1) NOT IS ALPHABETIC
+               MOVE 'S' TO WRK-ESPECIAL-PASS-OK
+             END-IF
+            END-PERFORM
+
+            MOVE 'N' TO WRK-NUMBER-PASS-OK
+            PERFORM VARYING WRK-NUMBER-CONT FROM 1 BY 1
+                         UNTIL WRK-NUMBER-CONT > LENGTH OF WRK-PASSWORD
+             IF WRK-PASSWORD(WRK-NUMBER-CONT:1) IS NUMERIC
+               MOVE 'S' TO WRK-NUMBER-PASS-OK
+             END-IF
+            END-PERFORM
+
+            IF WRK-PASS-TAM >= 8
+               AND WRK-UPPER-PASS-OK    EQUAL 'S'
+               AND WRK-LOWER-PASS-OK    EQUAL 'S'
+               AND WRK-ESPECIAL-PASS-OK EQUAL 'S'
+               AND WRK-NUMBER-PASS-OK   EQUAL 'S'
+               MOVE 'S'                        TO WRK-SENHA-OK
+            END-IF
+            .
+       P7-VALIDA-SENHA-FIM.
+
+      *-------------------------------------------------------------------------
+      *REVALIDACAO DE TELEFONE NO LOTE (EQUIVALENTE A P4-TELEFONE, SEM
+      *O ACCEPT E A RETOMADA INTERATIVA)
+      *-------------------------------------------------------------------------
+       P7-VALIDA-TELEFONE.
+            MOVE 'N' TO WRK-TEL-PASS-OK
+            PERFORM VARYING WRK-TEL-CONT FROM 1 BY 1
+                       UNTIL WRK-TEL-CONT > LENGTH OF WRK-TELEFONE
+             IF WRK-TELEFONE(WRK-TEL-CONT:1) NOT IS NUMERIC
+                   AND WRK-TELEFONE(WRK-TEL-CONT:1) NOT IS ALPHABETIC
+               MOVE 'S' TO WRK-TEL-PASS-OK
+             END-IF
+            END-PERFORM
+
+            COMPUTE WRK-TEL-TAM = FUNCTION LENGTH
+                                         (FUNCTION TRIM(WRK-TELEFONE))
+
+            IF WRK-TEL-PASS-OK NOT EQUAL 'S'
+               AND WRK-TELEFONE NOT ALPHABETIC
+               AND WRK-TEL-TAM >= 11 AND WRK-TEL-TAM <= 12
+               MOVE 'S'                        TO WRK-TELEFONE-OK
+            END-IF
+            .
+       P7-VALIDA-TELEFONE-FIM.
+
+      *-------------------------------------------------------------------------
+      *REVALIDACAO DE DOMINIO NO LOTE (EQUIVALENTE A P1-BUSCA-DOMINIO,
+      *SO QUE PARTINDO DO E-MAIL JA MONTADO EM WRK-EMAIL EM VEZ DE UMA
+      *OPCAO DE MENU DIGITADA)
+      *-------------------------------------------------------------------------
+       P7-VALIDA-DOMINIO.
+            MOVE ZERO                          TO WRK-TRAN-AT-POS
+            INSPECT WRK-EMAIL TALLYING WRK-TRAN-AT-POS
+                    FOR CHARACTERS BEFORE INITIAL '@'
+            ADD 1                              TO WRK-TRAN-AT-POS
+
+            MOVE 'N'                           TO WRK-DOM-ACHOU
+            IF WRK-TRAN-AT-POS <= 87
+               MOVE SPACES                     TO WRK-TRAN-DOMINIO
+               MOVE WRK-EMAIL(WRK-TRAN-AT-POS:14) TO WRK-TRAN-DOMINIO
+               PERFORM P7-COMPARA-DOMINIO THRU P7-COMPARA-DOMINIO-FIM
+                       VARYING WRK-DOM-IDX FROM 1 BY 1
+                       UNTIL WRK-DOM-IDX > WRK-DOM-QTD OR DOM-ACHOU-OK
+            END-IF
+
+            IF DOM-ACHOU-OK
+               MOVE 'S'                        TO WRK-TRAN-DOM-OK
+            END-IF
+            .
+       P7-VALIDA-DOMINIO-FIM.
+       P7-COMPARA-DOMINIO.
+            IF WRK-TRAN-DOMINIO EQUAL WRK-DOM-ITEM-DESC(WRK-DOM-IDX)
+               MOVE 'S'                        TO WRK-DOM-ACHOU
+            END-IF
+            .
+       P7-COMPARA-DOMINIO-FIM.
+
+      *-------------------------------------------------------------------------
+      *CARGA DA TABELA DE DOMINIOS DE E-MAIL PERMITIDOS A PARTIR DE
+      *DOMINIO.DAT, PARA MONTAR O MENU DO P1-EMAIL EM TEMPO DE EXECUCAO
+      *-------------------------------------------------------------------------
+       P0B-CARREGA-DOMINIOS.
+            MOVE ZERO                          TO WRK-DOM-QTD
+            MOVE 'N'                           TO WRK-DOM-EOF
+
+            OPEN INPUT DOMINIO
+            IF WRK-DOM-FS EQUAL 35
+               PERFORM P0B-SEMEIA-PADRAO THRU P0B-SEMEIA-PADRAO-FIM
+            ELSE
+               PERFORM P0B-LEIA-DOMINIO
+               PERFORM P0B-CARREGA-ITEM THRU P0B-CARREGA-ITEM-FIM
+                       UNTIL DOM-FS-EOF
+               CLOSE DOMINIO
+            END-IF
+            .
+       P0B-CARREGA-DOMINIOS-FIM.
+       P0B-LEIA-DOMINIO.
+            READ DOMINIO NEXT RECORD
+               AT END MOVE 'S'                 TO WRK-DOM-EOF
+            END-READ
+            .
+       P0B-CARREGA-ITEM.
+            IF WRK-DOM-QTD < 20
+               ADD 1 TO WRK-DOM-QTD
+               MOVE DOM-CODIGO      TO WRK-DOM-ITEM-COD(WRK-DOM-QTD)
+               MOVE DOM-DESCRICAO   TO WRK-DOM-ITEM-DESC(WRK-DOM-QTD)
+            ELSE
+               DISPLAY 'AVISO: DOMINIO.DAT TEM MAIS DE 20 DOMINIOS, '
+                       'DEMAIS REGISTROS IGNORADOS'
+            END-IF
+            PERFORM P0B-LEIA-DOMINIO
+            .
+       P0B-CARREGA-ITEM-FIM.
+      *DOMINIO.DAT AINDA NAO FOI CRIADO (EX: PRIMEIRA EXECUCAO) -
+      *MANTEM OS DOIS DOMINIOS ORIGINAIS EM MEMORIA ATE O DOMMAINT
+      *SER USADO PARA CADASTRAR A TABELA.
+       P0B-SEMEIA-PADRAO.
+            MOVE 2                             TO WRK-DOM-QTD
+            MOVE 1                             TO WRK-DOM-ITEM-COD(1)
+            MOVE '@CAPGEMINI.COM'              TO WRK-DOM-ITEM-DESC(1)
+            MOVE 2                             TO WRK-DOM-ITEM-COD(2)
+            MOVE '@BRADESCO.COM'               TO WRK-DOM-ITEM-DESC(2)
+            .
+       P0B-SEMEIA-PADRAO-FIM.
+
       *-------------------------------------------------------------------------
       *VALIDA플O E-MAIL
       *-------------------------------------------------------------------------
@@ -108,21 +498,22 @@
             MOVE SPACES                        TO WRK-DOMINIO
             MOVE ZEROS                         TO WRK-USER-TAM
             DISPLAY 'Selecione um dominio para o seu e-mail: '
-            DISPLAY '1 - @CAPGEMINI.COM'
-            DISPLAY '2 - @BRADESCO.COM'
+            PERFORM P1-MOSTRA-DOMINIO THRU P1-MOSTRA-DOMINIO-FIM
+                    VARYING WRK-DOM-IDX FROM 1 BY 1
+                    UNTIL WRK-DOM-IDX > WRK-DOM-QTD
             ACCEPT WRK-OPCAO
 
-            EVALUATE WRK-OPCAO
-              WHEN '1'
-                 MOVE '@CAPGEMINI.COM'         TO WRK-DOMINIO
-                 DISPLAY 'Sua opcao foi: ' WRK-DOMINIO
-              WHEN '2'
-                 MOVE '@BRADESCO.COM'          TO WRK-DOMINIO
-                 DISPLAY 'Sua opcao foi: ' WRK-DOMINIO
-              WHEN OTHER
-                 DISPLAY 'Opcao invalida tente novamente!'
-                 PERFORM P1-EMAIL
-            END-EVALUATE
+            MOVE 'N'                           TO WRK-DOM-ACHOU
+            PERFORM P1-BUSCA-DOMINIO THRU P1-BUSCA-DOMINIO-FIM
+                    VARYING WRK-DOM-IDX FROM 1 BY 1
+                    UNTIL WRK-DOM-IDX > WRK-DOM-QTD OR DOM-ACHOU-OK
+
+            IF DOM-ACHOU-OK
+               DISPLAY 'Sua opcao foi: ' WRK-DOMINIO
+            ELSE
+               DISPLAY 'Opcao invalida tente novamente!'
+               PERFORM P1-EMAIL
+            END-IF
             .
        ESCOLHA-USER.
             DISPLAY 'Digite seu username: '
@@ -142,9 +533,71 @@
             STRING FUNCTION TRIM(WRK-USER) WRK-DOMINIO
             INTO WRK-EMAIL
             END-STRING
+
+            PERFORM P1-VERIFICA-EMAIL THRU P1-VERIFICA-EMAIL-FIM
             .
        P1-EMAIL-FIM.
 
+       P1-MOSTRA-DOMINIO.
+            DISPLAY WRK-DOM-ITEM-COD(WRK-DOM-IDX) ' - '
+                    WRK-DOM-ITEM-DESC(WRK-DOM-IDX)
+            .
+       P1-MOSTRA-DOMINIO-FIM.
+       P1-BUSCA-DOMINIO.
+            IF WRK-DOM-ITEM-COD(WRK-DOM-IDX) EQUAL WRK-OPCAO
+               MOVE WRK-DOM-ITEM-DESC(WRK-DOM-IDX)  TO WRK-DOMINIO
+               MOVE 'S'                             TO WRK-DOM-ACHOU
+            END-IF
+            .
+       P1-BUSCA-DOMINIO-FIM.
+
+      *-------------------------------------------------------------------------
+      *VERIFICA SE O E-MAIL JA ESTA CADASTRADO EM USER.DAT
+      *-------------------------------------------------------------------------
+       P1-VERIFICA-EMAIL.
+            PERFORM P1-SCAN-EMAIL-DUP THRU P1-SCAN-EMAIL-DUP-FIM
+
+            IF EMAIL-DUPLICADO
+               DISPLAY 'Este e-mail ja esta cadastrado, '
+                       'escolha outro dominio/usuario!'
+               MOVE 'N'                        TO WRK-EMAIL-OK
+            END-IF
+            .
+       P1-VERIFICA-EMAIL-FIM.
+
+      *-------------------------------------------------------------------------
+      *VARREDURA DE USER.DAT PROCURANDO WRK-EMAIL (USADA TAMBEM NO MODO
+      *DE ONBOARDING EM LOTE, SEM A RETOMADA INTERATIVA DO P1-EMAIL)
+      *-------------------------------------------------------------------------
+       P1-SCAN-EMAIL-DUP.
+            MOVE 'N'                           TO WRK-EMAIL-DUP
+            MOVE 'N'                           TO WRK-EMAIL-EOF
+
+            OPEN INPUT USUARIO
+            IF WRK-FS EQUAL 35
+               MOVE 'S'                        TO WRK-EMAIL-EOF
+            ELSE
+               PERFORM P1-LEIA-USUARIO
+               PERFORM P1-COMPARA-EMAIL THRU P1-COMPARA-EMAIL-FIM
+                       UNTIL EMAIL-FS-EOF OR EMAIL-DUPLICADO
+               CLOSE USUARIO
+            END-IF
+            .
+       P1-SCAN-EMAIL-DUP-FIM.
+       P1-LEIA-USUARIO.
+            READ USUARIO NEXT RECORD
+               AT END MOVE 'S'                 TO WRK-EMAIL-EOF
+            END-READ
+            .
+       P1-COMPARA-EMAIL.
+            IF E-MAIL EQUAL WRK-EMAIL
+               MOVE 'S'                        TO WRK-EMAIL-DUP
+            ELSE
+               PERFORM P1-LEIA-USUARIO
+            END-IF
+            .
+       P1-COMPARA-EMAIL-FIM.
+
       *-------------------------------------------------------------------------
       *VALIDA플O NOME
       *-------------------------------------------------------------------------
@@ -308,16 +761,122 @@
              .
        P4-TELEFONE-FIM.
 
+      *------------------------------------------------------------------------
+      *VERFICA플O DE CPF E DATA DE NASCIMENTO
+      *------------------------------------------------------------------------
+       P5-CPF-NASC.
+            PERFORM P5-DIGITA-CPF  THRU P5-DIGITA-CPF-FIM  UNTIL CPF-OK
+            PERFORM P5-DIGITA-NASC THRU P5-DIGITA-NASC-FIM
+                    UNTIL DT-NASC-OK
+            .
+       P5-CPF-NASC-FIM.
+
+       P5-DIGITA-CPF.
+            DISPLAY 'Digite seu CPF (somente numeros, 11 digitos): '
+            ACCEPT WRK-CPF
+            MOVE 'N'                           TO WRK-CPF-OK
+            PERFORM P5-VALIDA-CPF THRU P5-VALIDA-CPF-FIM
+            IF NOT CPF-OK
+               DISPLAY 'CPF invalido, tente novamente!'
+            END-IF
+            .
+       P5-DIGITA-CPF-FIM.
+
+       P5-VALIDA-CPF.
+            MOVE 'N'                           TO WRK-CPF-REPETIDO
+            IF WRK-CPF-X(1:1) = WRK-CPF-X(2:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(3:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(4:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(5:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(6:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(7:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(8:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(9:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(10:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(11:1)
+               MOVE 'S'                        TO WRK-CPF-REPETIDO
+            END-IF
 
+            IF WRK-CPF-REPETIDO NOT EQUAL 'S'
+               MOVE ZERO                       TO WRK-CPF-SOMA
+               MOVE 10                         TO WRK-CPF-PESO
+               PERFORM VARYING WRK-CPF-CONT FROM 1 BY 1
+                            UNTIL WRK-CPF-CONT > 9
+                COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   FUNCTION NUMVAL(WRK-CPF-X(WRK-CPF-CONT:1))
+                                              * WRK-CPF-PESO
+                SUBTRACT 1 FROM WRK-CPF-PESO
+               END-PERFORM
+               COMPUTE WRK-CPF-RESTO =
+                       FUNCTION MOD(WRK-CPF-SOMA * 10 11)
+               IF WRK-CPF-RESTO = 10
+                  MOVE 0                        TO WRK-CPF-DV1
+               ELSE
+                  MOVE WRK-CPF-RESTO            TO WRK-CPF-DV1
+               END-IF
+
+               MOVE ZERO                       TO WRK-CPF-SOMA
+               MOVE 11                         TO WRK-CPF-PESO
+               PERFORM VARYING WRK-CPF-CONT FROM 1 BY 1
+                            UNTIL WRK-CPF-CONT > 9
+                COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   FUNCTION NUMVAL(WRK-CPF-X(WRK-CPF-CONT:1))
+                                              * WRK-CPF-PESO
+                SUBTRACT 1 FROM WRK-CPF-PESO
+               END-PERFORM
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + WRK-CPF-DV1 * 2
+               COMPUTE WRK-CPF-RESTO =
+                       FUNCTION MOD(WRK-CPF-SOMA * 10 11)
+               IF WRK-CPF-RESTO = 10
+                  MOVE 0                        TO WRK-CPF-DV2
+               ELSE
+                  MOVE WRK-CPF-RESTO            TO WRK-CPF-DV2
+               END-IF
+
+               IF FUNCTION NUMVAL(WRK-CPF-X(10:1)) = WRK-CPF-DV1
+                  AND FUNCTION NUMVAL(WRK-CPF-X(11:1)) = WRK-CPF-DV2
+                  MOVE 'S'                      TO WRK-CPF-OK
+               END-IF
+            END-IF
+            .
+       P5-VALIDA-CPF-FIM.
+
+       P5-DIGITA-NASC.
+            DISPLAY 'Digite sua data de nascimento (AAAAMMDD): '
+            ACCEPT WRK-DT-NASCIMENTO
+            MOVE 'N'                           TO WRK-DT-NASC-OK
+            PERFORM P5-VALIDA-NASC THRU P5-VALIDA-NASC-FIM
+            IF NOT DT-NASC-OK
+               DISPLAY 'Data de nascimento invalida, tente novamente!'
+            END-IF
+            .
+       P5-DIGITA-NASC-FIM.
+
+       P5-VALIDA-NASC.
+            MOVE FUNCTION CURRENT-DATE(1:8)    TO WRK-HOJE
+
+            IF WRK-NASC-MES >= 1 AND WRK-NASC-MES <= 12
+               IF WRK-NASC-DIA >= 1 AND WRK-NASC-DIA <= 31
+                  IF WRK-NASC-ANO >= 1900
+                     AND WRK-DT-NASCIMENTO NOT > WRK-HOJE
+                     COMPUTE WRK-IDADE = WRK-HOJE-ANO - WRK-NASC-ANO
+                     IF WRK-IDADE >= 16 AND WRK-IDADE <= 120
+                        MOVE 'S'                TO WRK-DT-NASC-OK
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF
+            .
+       P5-VALIDA-NASC-FIM.
 
       *------------------------------------------------------------------------
       *P6-GRAVACAO DE DADOS
       *------------------------------------------------------------------------
        P6-GRAVACAO.
-            ADD 1 TO WRK-ID-USUARIO
-
             INITIALISE WRK-FS
 
+            PERFORM P6-HASH-SENHA THRU P6-HASH-SENHA-FIM
+
             OPEN I-O USUARIO
             IF WRK-FS EQUAL 35 THEN
                 OPEN OUTPUT USUARIO
@@ -328,24 +887,108 @@
                      MOVE WRK-FNAME               TO FNAME
                      MOVE WRK-LNAME               TO LNAME
                      MOVE WRK-EMAIL               TO E-MAIL
-                     MOVE WRK-PASSWORD            TO PASSWORD
+                     MOVE WRK-PASSWORD-HASH       TO PASSWORD
                      MOVE WRK-TELEFONE            TO TELEFONE
+                     MOVE WRK-CPF                 TO CPF
+                     MOVE WRK-DT-NASCIMENTO       TO DT-NASCIMENTO
 
                      WRITE REG-USUARIO
+                     INVALID KEY
+                        PERFORM P6-AUDITA-FALHA THRU P6-AUDITA-FALHA-FIM
+                        ADD 1                     TO WRK-ID-USUARIO
                      NOT INVALID KEY
                         DISPLAY '*********************************'
                         DISPLAY '*Usuario cadastrado com sucesso!*'
                         DISPLAY '*********************************'
                         MOVE 'S'   TO WRK-GRAV
+                        PERFORM P6-AUDITA-SUCESSO
+                                THRU P6-AUDITA-SUCESSO-FIM
                      END-WRITE
             ELSE
                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
                 DISPLAY 'FILE STATUS: ' WRK-FS
+                PERFORM P6-AUDITA-FALHA THRU P6-AUDITA-FALHA-FIM
             END-IF
             CLOSE USUARIO
             .
        P6-GRAVACAO-FIM.
 
+      *-------------------------------------------------------------------------
+      *GRAVACAO DE UM EVENTO DE SUCESSO NA TRILHA DE AUDITORIA
+      *-------------------------------------------------------------------------
+       P6-AUDITA-SUCESSO.
+            MOVE WRK-ID-USUARIO                TO WRK-AUD-ID
+            MOVE 'S'                           TO WRK-AUD-STATUS
+            PERFORM P6-GRAVA-AUDITORIA THRU P6-GRAVA-AUDITORIA-FIM
+            .
+       P6-AUDITA-SUCESSO-FIM.
+
+      *-------------------------------------------------------------------------
+      *GRAVACAO DE UM EVENTO DE FALHA NA TRILHA DE AUDITORIA
+      *-------------------------------------------------------------------------
+       P6-AUDITA-FALHA.
+            MOVE WRK-ID-USUARIO                TO WRK-AUD-ID
+            MOVE 'N'                           TO WRK-AUD-STATUS
+            PERFORM P6-GRAVA-AUDITORIA THRU P6-GRAVA-AUDITORIA-FIM
+            .
+       P6-AUDITA-FALHA-FIM.
+
+      *-------------------------------------------------------------------------
+      *GRAVACAO DA LINHA DE AUDITORIA (DATA/HORA, ID, E-MAIL, STATUS E
+      *FILE STATUS DA TENTATIVA DE GRAVACAO EM USER.DAT)
+      *-------------------------------------------------------------------------
+       P6-GRAVA-AUDITORIA.
+            OPEN EXTEND AUDITORIA
+            IF WRK-AUD-FS EQUAL 35
+               OPEN OUTPUT AUDITORIA
+            END-IF
+
+            IF AUD-FS-OK
+               MOVE FUNCTION CURRENT-DATE(1:8)    TO AUD-DATA
+               MOVE FUNCTION CURRENT-DATE(9:6)     TO AUD-HORA
+               MOVE WRK-AUD-ID                    TO AUD-ID-USUARIO
+               MOVE WRK-EMAIL                      TO AUD-EMAIL
+               MOVE WRK-AUD-STATUS                 TO AUD-STATUS
+               MOVE WRK-FS                         TO AUD-FS
+               WRITE REG-AUDITORIA
+               CLOSE AUDITORIA
+            ELSE
+               DISPLAY 'ERRO AO ABRIR A TRILHA DE AUDITORIA'
+               DISPLAY 'FILE STATUS: ' WRK-AUD-FS
+            END-IF
+            .
+       P6-GRAVA-AUDITORIA-FIM.
+
+      *-------------------------------------------------------------------------
+      *CODIFICACAO DA SENHA - A SENHA DIGITADA NUNCA EH GRAVADA EM TEXTO CLARO.
+      *ATENCAO: ISTO EH UM CHECKSUM (MOD 999999999), NAO UM DIGEST
+      *CRIPTOGRAFICO - SERVE PARA NAO GRAVAR/EXIBIR A SENHA EM CLARO, MAS
+      *NAO E RESISTENTE A FORCA BRUTA NEM A COLISAO. SE ESTE VALOR PASSAR
+      *A SER USADO PARA ALGO ALEM DISSO (EX: COMPARACAO EM LOGIN), TROCAR
+      *POR UM DIGEST ADEQUADO.
+      *-------------------------------------------------------------------------
+       P6-HASH-SENHA.
+            COMPUTE WRK-PASS-TAM = FUNCTION LENGTH
+                                 (FUNCTION TRIM(WRK-PASSWORD))
+            MOVE ZERO                          TO WRK-HASH-NUM
+
+            PERFORM VARYING WRK-HASH-CONT FROM 1 BY 1
+                         UNTIL WRK-HASH-CONT > LENGTH OF WRK-PASSWORD
+             COMPUTE WRK-HASH-ORD = FUNCTION ORD
+                                  (WRK-PASSWORD(WRK-HASH-CONT:1))
+             COMPUTE WRK-HASH-NUM = FUNCTION MOD
+                (WRK-HASH-NUM * 131 + WRK-HASH-ORD * WRK-HASH-CONT
+                 999999999)
+            END-PERFORM
+
+            MOVE WRK-HASH-NUM                  TO WRK-HASH-OUT
+            MOVE SPACES                        TO WRK-PASSWORD-HASH
+            STRING 'HASH$' WRK-PASS-TAM '$' WRK-HASH-OUT
+               DELIMITED BY SIZE INTO WRK-PASSWORD-HASH
+            END-STRING
+            .
+       P6-HASH-SENHA-FIM.
+
        P999-FINAL.
             DISPLAY '***************************************'
             DISPLAY 'Registro numero: ' WRK-ID-USUARIO
@@ -353,7 +996,6 @@
                              FUNCTION TRIM(WRK-LNAME)
             DISPLAY 'E-mail: ' WRK-EMAIL
             DISPLAY 'Telefone: ' WRK-TELEFONE
-            DISPLAY 'Senha: ' WRK-PASSWORD
             DISPLAY '****************************************'
 
 
