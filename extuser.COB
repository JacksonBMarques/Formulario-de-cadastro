@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: JACKSON B MARQUES
+      * Date: 09/08/2026
+      * Purpose: EXTRAIR OS USUARIOS CADASTRADOS EM USER.DAT PARA UM
+      *          ARQUIVO DELIMITADO (USUARIO.CSV), PARA USO POR OUTROS
+      *          SISTEMAS. A SENHA NUNCA E EXPORTADA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTUSER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY USERSEL.
+               COPY EXTSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD USUARIO.
+           COPY USERREC.
+
+       FD EXTRATO.
+           COPY EXTREC.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS                         PIC 99.
+         88 FS-OK                        VALUE 0.
+       77 WRK-EXT-FS                     PIC 99.
+         88 EXT-FS-OK                    VALUE 0.
+       77 WRK-EOF                        PIC X VALUE 'N'.
+          88 USUARIO-EOF                 VALUE 'S' FALSE 'N'.
+       77 WRK-TOTAL                      PIC 9(04) COMP VALUE ZERO.
+       77 WRK-ID-X                       PIC 9(04).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            PERFORM P1-ABRE-ARQUIVOS THRU P1-ABRE-ARQUIVOS-FIM
+
+            IF FS-OK AND EXT-FS-OK
+               PERFORM P2-LEIA-USUARIO
+               PERFORM P3-GRAVA-LINHA THRU P3-GRAVA-LINHA-FIM
+                       UNTIL USUARIO-EOF
+               PERFORM P4-RODAPE THRU P4-RODAPE-FIM
+               CLOSE USUARIO
+               CLOSE EXTRATO
+            END-IF
+
+            STOP RUN
+       .
+
+      *-------------------------------------------------------------------------
+      *ABERTURA DO ARQUIVO MESTRE DE USUARIOS E DO ARQUIVO DE SAIDA
+      *-------------------------------------------------------------------------
+       P1-ABRE-ARQUIVOS.
+            OPEN INPUT USUARIO
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WRK-FS
+            END-IF
+
+            OPEN OUTPUT EXTRATO
+            IF NOT EXT-FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXTRACAO'
+               DISPLAY 'FILE STATUS: ' WRK-EXT-FS
+            END-IF
+            .
+       P1-ABRE-ARQUIVOS-FIM.
+
+      *-------------------------------------------------------------------------
+      *LEITURA SEQUENCIAL DE USER.DAT
+      *-------------------------------------------------------------------------
+       P2-LEIA-USUARIO.
+            READ USUARIO NEXT RECORD
+               AT END MOVE 'S'              TO WRK-EOF
+            END-READ
+            .
+
+      *-------------------------------------------------------------------------
+      *GRAVACAO DE UMA LINHA DELIMITADA POR VIRGULA (SENHA NAO INCLUIDA)
+      *-------------------------------------------------------------------------
+       P3-GRAVA-LINHA.
+            ADD 1                              TO WRK-TOTAL
+            MOVE ID-USUARIO                    TO WRK-ID-X
+            MOVE SPACES                        TO REG-EXTRATO
+            STRING WRK-ID-X                    DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   FUNCTION TRIM(FNAME)         DELIMITED BY SIZE
+                   ' '                         DELIMITED BY SIZE
+                   FUNCTION TRIM(LNAME)         DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   FUNCTION TRIM(E-MAIL)        DELIMITED BY SIZE
+                   ','                         DELIMITED BY SIZE
+                   FUNCTION TRIM(TELEFONE)      DELIMITED BY SIZE
+                   INTO REG-EXTRATO
+            END-STRING
+            WRITE REG-EXTRATO
+
+            PERFORM P2-LEIA-USUARIO
+            .
+       P3-GRAVA-LINHA-FIM.
+
+      *-------------------------------------------------------------------------
+      *RODAPE COM A CONTAGEM TOTAL DE REGISTROS EXPORTADOS
+      *-------------------------------------------------------------------------
+       P4-RODAPE.
+            DISPLAY 'TOTAL DE USUARIOS EXPORTADOS: ' WRK-TOTAL
+            .
+       P4-RODAPE-FIM.
+
+       END PROGRAM EXTUSER.
