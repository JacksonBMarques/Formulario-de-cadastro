@@ -0,0 +1,202 @@
+      ******************************************************************
+      * Author: JACKSON B MARQUES
+      * Date: 09/08/2026
+      * Purpose: MANUTENCAO DA TABELA DE DOMINIOS DE E-MAIL PERMITIDOS
+      *          (DOMINIO.DAT) USADA PELO MENU DO CREAUSER
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOMMAINT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY DOMSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD DOMINIO.
+           COPY DOMREC.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-DOM-FS                     PIC 99.
+         88 FS-OK                        VALUE 0.
+       77 WRK-SAIR                       PIC X VALUE 'N'.
+          88 SAIR-OK                     VALUE 'S' FALSE 'N'.
+       77 WRK-EOF                        PIC X VALUE 'N'.
+          88 DOMINIO-EOF                 VALUE 'S' FALSE 'N'.
+       77 WRK-OPCAO                      PIC 9.
+       77 WRK-CODIGO                     PIC 9(02).
+       77 WRK-DESCRICAO                  PIC X(14).
+       77 WRK-QTD                        PIC 9(02) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY '************************************************'
+            DISPLAY '*   MANUTENCAO DA TABELA DE DOMINIOS DE E-MAIL  *'
+            DISPLAY '************************************************'
+
+            PERFORM P1-MENU THRU P1-MENU-FIM UNTIL SAIR-OK
+
+            STOP RUN
+       .
+
+      *-------------------------------------------------------------------------
+      *MENU PRINCIPAL
+      *-------------------------------------------------------------------------
+       P1-MENU.
+            DISPLAY ' '
+            DISPLAY '1 - Listar dominios cadastrados'
+            DISPLAY '2 - Incluir novo dominio'
+            DISPLAY '3 - Retirar um dominio'
+            DISPLAY '0 - Sair'
+            ACCEPT WRK-OPCAO
+
+            EVALUATE WRK-OPCAO
+              WHEN 0
+                 MOVE 'S'                  TO WRK-SAIR
+              WHEN 1
+                 PERFORM P2-LISTA   THRU P2-LISTA-FIM
+              WHEN 2
+                 PERFORM P3-INCLUI  THRU P3-INCLUI-FIM
+              WHEN 3
+                 PERFORM P4-RETIRA  THRU P4-RETIRA-FIM
+              WHEN OTHER
+                 DISPLAY 'Opcao invalida, tente novamente!'
+            END-EVALUATE
+            .
+       P1-MENU-FIM.
+
+      *-------------------------------------------------------------------------
+      *LISTA TODOS OS DOMINIOS CADASTRADOS
+      *-------------------------------------------------------------------------
+       P2-LISTA.
+            MOVE 'N'                        TO WRK-EOF
+            OPEN INPUT DOMINIO
+            IF WRK-DOM-FS EQUAL 35
+               DISPLAY 'Nenhum dominio cadastrado ainda.'
+            ELSE
+               DISPLAY '-------------------------------'
+               PERFORM P2-LEIA-DOMINIO
+               PERFORM P2-MOSTRA-DOMINIO THRU P2-MOSTRA-DOMINIO-FIM
+                       UNTIL DOMINIO-EOF
+               DISPLAY '-------------------------------'
+               CLOSE DOMINIO
+            END-IF
+            .
+       P2-LISTA-FIM.
+       P2-LEIA-DOMINIO.
+            READ DOMINIO NEXT RECORD
+               AT END MOVE 'S'              TO WRK-EOF
+            END-READ
+            .
+       P2-MOSTRA-DOMINIO.
+            DISPLAY DOM-CODIGO ' - ' DOM-DESCRICAO
+            PERFORM P2-LEIA-DOMINIO
+            .
+       P2-MOSTRA-DOMINIO-FIM.
+
+      *-------------------------------------------------------------------------
+      *INCLUI UM NOVO DOMINIO NA TABELA
+      *-------------------------------------------------------------------------
+       P3-INCLUI.
+            DISPLAY 'Codigo do dominio (01-20): '
+            ACCEPT WRK-CODIGO
+            DISPLAY 'Descricao do dominio (ex: @EMPRESA.COM): '
+            ACCEPT WRK-DESCRICAO
+
+            IF WRK-CODIGO < 1 OR WRK-CODIGO > 20
+               DISPLAY 'Codigo invalido, informe um valor de 01 a 20.'
+            ELSE
+               PERFORM P3-CONTA-DOMINIOS THRU P3-CONTA-DOMINIOS-FIM
+               IF WRK-QTD >= 20
+                  DISPLAY 'LIMITE DE 20 DOMINIOS ATINGIDO, RETIRE '
+                          'UM DOMINIO ANTES DE INCLUIR OUTRO'
+               ELSE
+                  PERFORM P3-GRAVA-DOMINIO THRU P3-GRAVA-DOMINIO-FIM
+               END-IF
+            END-IF
+            .
+       P3-INCLUI-FIM.
+
+      *-------------------------------------------------------------------------
+      *CONTA QUANTOS DOMINIOS JA ESTAO CADASTRADOS, PARA IMPOR O LIMITE
+      *DE 20 DOMINIOS SUPORTADO PELA TABELA EM MEMORIA DO CREAUSER
+      *-------------------------------------------------------------------------
+       P3-CONTA-DOMINIOS.
+            MOVE ZERO                       TO WRK-QTD
+            MOVE 'N'                        TO WRK-EOF
+            OPEN INPUT DOMINIO
+            IF NOT WRK-DOM-FS EQUAL 35
+               PERFORM P2-LEIA-DOMINIO
+               PERFORM P3-ACUMULA-QTD THRU P3-ACUMULA-QTD-FIM
+                       UNTIL DOMINIO-EOF
+               CLOSE DOMINIO
+            END-IF
+            .
+       P3-CONTA-DOMINIOS-FIM.
+       P3-ACUMULA-QTD.
+            ADD 1                           TO WRK-QTD
+            PERFORM P2-LEIA-DOMINIO
+            .
+       P3-ACUMULA-QTD-FIM.
+
+      *-------------------------------------------------------------------------
+      *GRAVA O NOVO DOMINIO, JA VALIDADO O CODIGO E O LIMITE DA TABELA
+      *-------------------------------------------------------------------------
+       P3-GRAVA-DOMINIO.
+            OPEN I-O DOMINIO
+            IF WRK-DOM-FS EQUAL 35
+               OPEN OUTPUT DOMINIO
+            END-IF
+
+            IF FS-OK
+               MOVE WRK-CODIGO              TO DOM-CODIGO
+               MOVE WRK-DESCRICAO           TO DOM-DESCRICAO
+               WRITE REG-DOMINIO
+                  INVALID KEY
+                     DISPLAY 'Ja existe um dominio com este codigo.'
+                  NOT INVALID KEY
+                     DISPLAY 'Dominio incluido com sucesso!'
+               END-WRITE
+            ELSE
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DOMINIOS'
+               DISPLAY 'FILE STATUS: ' WRK-DOM-FS
+            END-IF
+            CLOSE DOMINIO
+            .
+       P3-GRAVA-DOMINIO-FIM.
+
+      *-------------------------------------------------------------------------
+      *RETIRA UM DOMINIO DA TABELA PELO CODIGO
+      *-------------------------------------------------------------------------
+       P4-RETIRA.
+            DISPLAY 'Codigo do dominio a retirar: '
+            ACCEPT WRK-CODIGO
+
+            OPEN I-O DOMINIO
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DOMINIOS'
+               DISPLAY 'FILE STATUS: ' WRK-DOM-FS
+            ELSE
+               MOVE WRK-CODIGO              TO DOM-CODIGO
+               READ DOMINIO
+                  INVALID KEY
+                     DISPLAY 'Nao existe dominio com este codigo.'
+                  NOT INVALID KEY
+                     DELETE DOMINIO
+                        INVALID KEY
+                           DISPLAY 'ERRO AO RETIRAR O DOMINIO'
+                        NOT INVALID KEY
+                           DISPLAY 'Dominio retirado com sucesso!'
+                     END-DELETE
+               END-READ
+               CLOSE DOMINIO
+            END-IF
+            .
+       P4-RETIRA-FIM.
+
+       END PROGRAM DOMMAINT.
