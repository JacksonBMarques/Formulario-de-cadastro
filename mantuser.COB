@@ -0,0 +1,372 @@
+      ******************************************************************
+      * Author: JACKSON B MARQUES
+      * Date: 09/08/2026
+      * Purpose: MANUTENCAO (CONSULTA/ALTERACAO/EXCLUSAO) DE UM
+      *          CADASTRO JA EXISTENTE EM USER.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTUSER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY USERSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD USUARIO.
+           COPY USERREC.
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-FS                         PIC 99.
+         88 FS-OK                        VALUE 0.
+       77 WRK-OPCAO                      PIC 9.
+       77 WRK-SAIR                       PIC X VALUE 'N'.
+          88 SAIR-OK                     VALUE 'S' FALSE 'N'.
+       77 WRK-ACHOU                      PIC X VALUE 'N'.
+          88 ACHOU-OK                    VALUE 'S' FALSE 'N'.
+       77 WRK-EOF                        PIC X VALUE 'N'.
+          88 USUARIO-EOF                 VALUE 'S' FALSE 'N'.
+       77 WRK-ID-BUSCA                   PIC 9(04).
+       77 WRK-EMAIL-BUSCA                PIC X(100).
+       77 WRK-FNAME                      PIC X(50).
+       77 WRK-LNAME                      PIC X(50).
+       77 WRK-TELEFONE                   PIC X(100).
+       77 WRK-CONFIRMA                   PIC X VALUE 'N'.
+       77 WRK-CPF                        PIC 9(11).
+       77 WRK-CPF-X REDEFINES WRK-CPF    PIC X(11).
+       77 WRK-CPF-OK                     PIC X VALUE 'N'.
+         88 CPF-OK                       VALUE 'S' FALSE 'N'.
+       77 WRK-CPF-REPETIDO               PIC X VALUE 'N'.
+       77 WRK-CPF-SOMA                   PIC 9(05) COMP.
+       77 WRK-CPF-PESO                   PIC 9(02) COMP.
+       77 WRK-CPF-RESTO                  PIC 9(02) COMP.
+       77 WRK-CPF-DV1                    PIC 9(01).
+       77 WRK-CPF-DV2                    PIC 9(01).
+       77 WRK-CPF-CONT                   PIC 9(02) COMP VALUE 1.
+       01 WRK-DT-NASC-GRP.
+          05 WRK-DT-NASCIMENTO           PIC 9(08).
+       01 WRK-DT-NASC-R REDEFINES WRK-DT-NASC-GRP.
+          05 WRK-NASC-ANO                PIC 9(04).
+          05 WRK-NASC-MES                PIC 9(02).
+          05 WRK-NASC-DIA                PIC 9(02).
+       77 WRK-DT-NASC-OK                 PIC X VALUE 'N'.
+         88 DT-NASC-OK                   VALUE 'S' FALSE 'N'.
+       01 WRK-HOJE-GRP.
+          05 WRK-HOJE                    PIC 9(08).
+       01 WRK-HOJE-R REDEFINES WRK-HOJE-GRP.
+          05 WRK-HOJE-ANO                PIC 9(04).
+          05 WRK-HOJE-MES                PIC 9(02).
+          05 WRK-HOJE-DIA                PIC 9(02).
+       77 WRK-IDADE                      PIC 9(03).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            DISPLAY '************************************************'
+            DISPLAY '*   MANUTENCAO DE CADASTRO DE USUARIOS         *'
+            DISPLAY '************************************************'
+
+            PERFORM P1-LOCALIZA THRU P1-LOCALIZA-FIM
+                    UNTIL ACHOU-OK OR SAIR-OK
+
+            IF ACHOU-OK
+               PERFORM P2-MENU THRU P2-MENU-FIM
+            END-IF
+
+            STOP RUN
+       .
+
+      *-------------------------------------------------------------------------
+      *LOCALIZA UM CADASTRO PELO ID-USUARIO OU PELO E-MAIL
+      *-------------------------------------------------------------------------
+       P1-LOCALIZA.
+            DISPLAY ' '
+            DISPLAY 'Localizar cadastro por: '
+            DISPLAY '1 - ID-USUARIO'
+            DISPLAY '2 - E-MAIL'
+            DISPLAY '0 - Sair'
+            ACCEPT WRK-OPCAO
+
+            EVALUATE WRK-OPCAO
+              WHEN 0
+                 MOVE 'S'                     TO WRK-SAIR
+              WHEN 1
+                 PERFORM P1-LOCALIZA-POR-ID
+                         THRU P1-LOCALIZA-POR-ID-FIM
+              WHEN 2
+                 PERFORM P1-LOCALIZA-POR-EMAIL
+                         THRU P1-LOCALIZA-POR-EMAIL-FIM
+              WHEN OTHER
+                 DISPLAY 'Opcao invalida, tente novamente!'
+            END-EVALUATE
+            .
+       P1-LOCALIZA-FIM.
+
+       P1-LOCALIZA-POR-ID.
+            DISPLAY 'Digite o ID-USUARIO: '
+            ACCEPT WRK-ID-BUSCA
+
+            OPEN I-O USUARIO
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WRK-FS
+            ELSE
+               MOVE WRK-ID-BUSCA            TO ID-USUARIO
+               READ USUARIO
+                  INVALID KEY
+                     DISPLAY 'Nao existe cadastro com este ID-USUARIO.'
+                     CLOSE USUARIO
+                  NOT INVALID KEY
+                     MOVE 'S'                TO WRK-ACHOU
+               END-READ
+            END-IF
+            .
+       P1-LOCALIZA-POR-ID-FIM.
+
+       P1-LOCALIZA-POR-EMAIL.
+            DISPLAY 'Digite o E-MAIL: '
+            ACCEPT WRK-EMAIL-BUSCA
+
+            MOVE 'N'                         TO WRK-EOF
+            OPEN I-O USUARIO
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTATOS'
+               DISPLAY 'FILE STATUS: ' WRK-FS
+            ELSE
+               PERFORM P1-LEIA-USUARIO
+               PERFORM P1-COMPARA-EMAIL THRU P1-COMPARA-EMAIL-FIM
+                       UNTIL USUARIO-EOF OR ACHOU-OK
+               IF NOT ACHOU-OK
+                  DISPLAY 'Nao existe cadastro com este E-MAIL.'
+                  CLOSE USUARIO
+               END-IF
+            END-IF
+            .
+       P1-LOCALIZA-POR-EMAIL-FIM.
+
+       P1-LEIA-USUARIO.
+            READ USUARIO NEXT RECORD
+               AT END MOVE 'S'               TO WRK-EOF
+            END-READ
+            .
+       P1-COMPARA-EMAIL.
+            IF E-MAIL EQUAL WRK-EMAIL-BUSCA
+               MOVE 'S'                      TO WRK-ACHOU
+            ELSE
+               PERFORM P1-LEIA-USUARIO
+            END-IF
+            .
+       P1-COMPARA-EMAIL-FIM.
+
+      *-------------------------------------------------------------------------
+      *EXIBE O CADASTRO LOCALIZADO E OFERECE AS ACOES DE MANUTENCAO
+      *-------------------------------------------------------------------------
+       P2-MENU.
+            DISPLAY ' '
+            DISPLAY '------------------------------------------------'
+            DISPLAY 'ID-USUARIO: ' ID-USUARIO
+            DISPLAY 'NOME      : ' FUNCTION TRIM(FNAME) ' '
+                                    FUNCTION TRIM(LNAME)
+            DISPLAY 'E-MAIL    : ' E-MAIL
+            DISPLAY 'TELEFONE  : ' TELEFONE
+            DISPLAY 'CPF       : ' CPF
+            DISPLAY 'NASCIMENTO: ' DT-NASCIMENTO
+            DISPLAY '------------------------------------------------'
+            DISPLAY 'O que deseja fazer com este cadastro: '
+            DISPLAY '1 - Corrigir NOME/TELEFONE/CPF/NASCIMENTO'
+            DISPLAY '2 - Excluir o cadastro'
+            DISPLAY '0 - Cancelar'
+            ACCEPT WRK-OPCAO
+
+            EVALUATE WRK-OPCAO
+              WHEN 1
+                 PERFORM P3-CORRIGE THRU P3-CORRIGE-FIM
+              WHEN 2
+                 PERFORM P4-EXCLUI  THRU P4-EXCLUI-FIM
+              WHEN OTHER
+                 DISPLAY 'Operacao cancelada, nenhuma alteracao feita.'
+                 CLOSE USUARIO
+            END-EVALUATE
+            .
+       P2-MENU-FIM.
+
+      *-------------------------------------------------------------------------
+      *CORRIGE NOME E TELEFONE E REGRAVA O CADASTRO (REWRITE)
+      *-------------------------------------------------------------------------
+       P3-CORRIGE.
+            MOVE SPACES                      TO WRK-FNAME WRK-LNAME
+            MOVE SPACES                      TO WRK-TELEFONE
+
+            DISPLAY 'Novo primeiro nome [' FUNCTION TRIM(FNAME) ']: '
+            ACCEPT WRK-FNAME
+            IF FUNCTION TRIM(WRK-FNAME) NOT EQUAL SPACES
+               MOVE WRK-FNAME                TO FNAME
+            END-IF
+
+            DISPLAY 'Novo sobrenome [' FUNCTION TRIM(LNAME) ']: '
+            ACCEPT WRK-LNAME
+            IF FUNCTION TRIM(WRK-LNAME) NOT EQUAL SPACES
+               MOVE WRK-LNAME                TO LNAME
+            END-IF
+
+            DISPLAY 'Novo telefone [' FUNCTION TRIM(TELEFONE) ']: '
+            ACCEPT WRK-TELEFONE
+            IF FUNCTION TRIM(WRK-TELEFONE) NOT EQUAL SPACES
+               MOVE WRK-TELEFONE             TO TELEFONE
+            END-IF
+
+            PERFORM P3-CORRIGE-CPF  THRU P3-CORRIGE-CPF-FIM
+            PERFORM P3-CORRIGE-NASC THRU P3-CORRIGE-NASC-FIM
+
+            REWRITE REG-USUARIO
+               INVALID KEY
+                  DISPLAY 'ERRO AO REGRAVAR O CADASTRO'
+               NOT INVALID KEY
+                  DISPLAY 'Cadastro corrigido com sucesso!'
+            END-REWRITE
+            CLOSE USUARIO
+            .
+       P3-CORRIGE-FIM.
+
+      *-------------------------------------------------------------------------
+      *CORRIGE O CPF, SE INFORMADO UM VALOR DIFERENTE DE ZERO, DESDE
+      *QUE PASSE NA VALIDACAO DO DIGITO VERIFICADOR
+      *-------------------------------------------------------------------------
+       P3-CORRIGE-CPF.
+            DISPLAY 'Novo CPF (11 digitos) [' CPF
+                    '] (ENTER para manter): '
+            MOVE ZERO                        TO WRK-CPF
+            ACCEPT WRK-CPF
+            IF WRK-CPF NOT EQUAL ZERO
+               MOVE 'N'                      TO WRK-CPF-OK
+               PERFORM P3-VALIDA-CPF THRU P3-VALIDA-CPF-FIM
+               IF CPF-OK
+                  MOVE WRK-CPF               TO CPF
+               ELSE
+                  DISPLAY 'CPF invalido, mantendo o valor anterior.'
+               END-IF
+            END-IF
+            .
+       P3-CORRIGE-CPF-FIM.
+
+       P3-VALIDA-CPF.
+            MOVE 'N'                           TO WRK-CPF-REPETIDO
+            IF WRK-CPF-X(1:1) = WRK-CPF-X(2:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(3:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(4:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(5:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(6:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(7:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(8:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(9:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(10:1)
+               AND WRK-CPF-X(1:1) = WRK-CPF-X(11:1)
+               MOVE 'S'                        TO WRK-CPF-REPETIDO
+            END-IF
+
+            IF WRK-CPF-REPETIDO NOT EQUAL 'S'
+               MOVE ZERO                       TO WRK-CPF-SOMA
+               MOVE 10                         TO WRK-CPF-PESO
+               PERFORM VARYING WRK-CPF-CONT FROM 1 BY 1
+                            UNTIL WRK-CPF-CONT > 9
+                COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   FUNCTION NUMVAL(WRK-CPF-X(WRK-CPF-CONT:1))
+                                              * WRK-CPF-PESO
+                SUBTRACT 1 FROM WRK-CPF-PESO
+               END-PERFORM
+               COMPUTE WRK-CPF-RESTO =
+                       FUNCTION MOD(WRK-CPF-SOMA * 10 11)
+               IF WRK-CPF-RESTO = 10
+                  MOVE 0                        TO WRK-CPF-DV1
+               ELSE
+                  MOVE WRK-CPF-RESTO            TO WRK-CPF-DV1
+               END-IF
+
+               MOVE ZERO                       TO WRK-CPF-SOMA
+               MOVE 11                         TO WRK-CPF-PESO
+               PERFORM VARYING WRK-CPF-CONT FROM 1 BY 1
+                            UNTIL WRK-CPF-CONT > 9
+                COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   FUNCTION NUMVAL(WRK-CPF-X(WRK-CPF-CONT:1))
+                                              * WRK-CPF-PESO
+                SUBTRACT 1 FROM WRK-CPF-PESO
+               END-PERFORM
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + WRK-CPF-DV1 * 2
+               COMPUTE WRK-CPF-RESTO =
+                       FUNCTION MOD(WRK-CPF-SOMA * 10 11)
+               IF WRK-CPF-RESTO = 10
+                  MOVE 0                        TO WRK-CPF-DV2
+               ELSE
+                  MOVE WRK-CPF-RESTO            TO WRK-CPF-DV2
+               END-IF
+
+               IF FUNCTION NUMVAL(WRK-CPF-X(10:1)) = WRK-CPF-DV1
+                  AND FUNCTION NUMVAL(WRK-CPF-X(11:1)) = WRK-CPF-DV2
+                  MOVE 'S'                      TO WRK-CPF-OK
+               END-IF
+            END-IF
+            .
+       P3-VALIDA-CPF-FIM.
+
+      *-------------------------------------------------------------------------
+      *CORRIGE A DATA DE NASCIMENTO, SE INFORMADO UM VALOR DIFERENTE
+      *DE ZERO, DESDE QUE ESTEJA DENTRO DA FAIXA VALIDA
+      *-------------------------------------------------------------------------
+       P3-CORRIGE-NASC.
+            DISPLAY 'Nova data de nascimento (AAAAMMDD) ['
+                    DT-NASCIMENTO '] (ENTER para manter): '
+            MOVE ZERO                        TO WRK-DT-NASCIMENTO
+            ACCEPT WRK-DT-NASCIMENTO
+            IF WRK-DT-NASCIMENTO NOT EQUAL ZERO
+               MOVE 'N'                      TO WRK-DT-NASC-OK
+               PERFORM P3-VALIDA-NASC THRU P3-VALIDA-NASC-FIM
+               IF DT-NASC-OK
+                  MOVE WRK-DT-NASCIMENTO     TO DT-NASCIMENTO
+               ELSE
+                  DISPLAY 'Data invalida, mantendo o valor anterior.'
+               END-IF
+            END-IF
+            .
+       P3-CORRIGE-NASC-FIM.
+
+       P3-VALIDA-NASC.
+            MOVE FUNCTION CURRENT-DATE(1:8)    TO WRK-HOJE
+            IF WRK-NASC-MES >= 1 AND WRK-NASC-MES <= 12
+               IF WRK-NASC-DIA >= 1 AND WRK-NASC-DIA <= 31
+                  IF WRK-DT-NASCIMENTO > 0
+                     AND WRK-DT-NASCIMENTO NOT > WRK-HOJE
+                     COMPUTE WRK-IDADE = WRK-HOJE-ANO - WRK-NASC-ANO
+                     IF WRK-IDADE >= 16 AND WRK-IDADE <= 120
+                        MOVE 'S'                TO WRK-DT-NASC-OK
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF
+            .
+       P3-VALIDA-NASC-FIM.
+
+      *-------------------------------------------------------------------------
+      *EXCLUI O CADASTRO LOCALIZADO (DELETE)
+      *-------------------------------------------------------------------------
+       P4-EXCLUI.
+            DISPLAY 'Confirma a exclusao deste cadastro? (S/N)'
+            ACCEPT WRK-CONFIRMA
+            IF WRK-CONFIRMA EQUAL 'S' OR WRK-CONFIRMA EQUAL 's'
+               DELETE USUARIO
+                  INVALID KEY
+                     DISPLAY 'ERRO AO EXCLUIR O CADASTRO'
+                  NOT INVALID KEY
+                     DISPLAY 'Cadastro excluido com sucesso!'
+               END-DELETE
+            ELSE
+               DISPLAY 'Exclusao cancelada.'
+            END-IF
+            CLOSE USUARIO
+            .
+       P4-EXCLUI-FIM.
+
+       END PROGRAM MANTUSER.
