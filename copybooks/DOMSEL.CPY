@@ -0,0 +1,9 @@
+      *-------------------------------------------------------------------------
+      *SELECT DA TABELA DE DOMINIOS DE E-MAIL PERMITIDOS (DOMINIO.DAT).
+      *-------------------------------------------------------------------------
+           SELECT DOMINIO ASSIGN TO
+           'D:\VIDA DE DEV\Desafios CAP\DOMINIO.DAT'
+           ORGANISATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD KEY IS DOM-CODIGO
+           FILE STATUS IS WRK-DOM-FS.
