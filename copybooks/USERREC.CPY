@@ -0,0 +1,14 @@
+      *-------------------------------------------------------------------------
+      *LAYOUT DO REGISTRO MESTRE DE USUARIOS (USER.DAT), COMPARTILHADO
+      *POR TODOS OS PROGRAMAS QUE LEEM/GRAVAM A USUARIO.
+      *-------------------------------------------------------------------------
+       01 REG-USUARIO.
+         03 ID-USUARIO                 PIC 9(04).
+         03 E-MAIL                     PIC X(100).
+         03 NOME.
+            05 FNAME                   PIC X(50).
+            05 LNAME                   PIC X(50).
+         03 PASSWORD                   PIC X(100).
+         03 TELEFONE                   PIC X(100).
+         03 CPF                        PIC 9(11).
+         03 DT-NASCIMENTO              PIC 9(08).
