@@ -0,0 +1,7 @@
+      *-------------------------------------------------------------------------
+      *LAYOUT DO REGISTRO DA TABELA DE DOMINIOS DE E-MAIL PERMITIDOS
+      *(DOMINIO.DAT), COMPARTILHADO POR TODOS OS PROGRAMAS QUE A LEEM.
+      *-------------------------------------------------------------------------
+       01 REG-DOMINIO.
+         03 DOM-CODIGO                 PIC 9(02).
+         03 DOM-DESCRICAO              PIC X(14).
