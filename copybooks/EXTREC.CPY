@@ -0,0 +1,4 @@
+      *-------------------------------------------------------------------------
+      *LAYOUT DE UMA LINHA DO ARQUIVO DE EXTRACAO DELIMITADO (USUARIO.CSV)
+      *-------------------------------------------------------------------------
+       01 REG-EXTRATO                    PIC X(300).
