@@ -0,0 +1,12 @@
+      *-------------------------------------------------------------------------
+      *LAYOUT DE UMA LINHA DA TRILHA DE AUDITORIA DE CADASTROS
+      *(AUDITORIA.DAT).
+      *-------------------------------------------------------------------------
+       01 REG-AUDITORIA.
+         03 AUD-DATA                   PIC 9(08).
+         03 AUD-HORA                   PIC 9(06).
+         03 AUD-ID-USUARIO             PIC 9(04).
+         03 AUD-EMAIL                  PIC X(100).
+         03 AUD-STATUS                 PIC X(01).
+           88 AUD-SUCESSO              VALUE 'S' FALSE 'N'.
+         03 AUD-FS                     PIC 99.
