@@ -0,0 +1,12 @@
+      *-------------------------------------------------------------------------
+      *LAYOUT DE UMA LINHA DO ARQUIVO DE TRANSACOES DE ONBOARDING EM
+      *LOTE (TRANUSER.DAT), USADO PELO MODO BATCH DO CREAUSER.
+      *-------------------------------------------------------------------------
+       01 REG-TRANSACAO.
+         03 TRAN-EMAIL                 PIC X(100).
+         03 TRAN-FNAME                 PIC X(50).
+         03 TRAN-LNAME                 PIC X(50).
+         03 TRAN-PASSWORD              PIC X(100).
+         03 TRAN-TELEFONE              PIC X(100).
+         03 TRAN-CPF                   PIC 9(11).
+         03 TRAN-DT-NASC               PIC 9(08).
