@@ -0,0 +1,9 @@
+      *-------------------------------------------------------------------------
+      *SELECT DO ARQUIVO DE TRANSACOES DE ONBOARDING EM LOTE
+      *(TRANUSER.DAT). QUANDO O ARQUIVO NAO EXISTE O CREAUSER CAI DE
+      *VOLTA PARA O MODO INTERATIVO NORMAL.
+      *-------------------------------------------------------------------------
+           SELECT TRANUSER ASSIGN TO
+           'D:\VIDA DE DEV\Desafios CAP\TRANUSER.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-TRAN-FS.
