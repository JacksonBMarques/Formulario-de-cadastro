@@ -0,0 +1,9 @@
+      *-------------------------------------------------------------------------
+      *SELECT DO ARQUIVO DE TRILHA DE AUDITORIA DE CADASTROS
+      *(AUDITORIA.DAT), GRAVADO PELO CREAUSER A CADA TENTATIVA DE
+      *GRAVACAO, COM SUCESSO OU FALHA.
+      *-------------------------------------------------------------------------
+           SELECT AUDITORIA ASSIGN TO
+           'D:\VIDA DE DEV\Desafios CAP\AUDITORIA.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-AUD-FS.
