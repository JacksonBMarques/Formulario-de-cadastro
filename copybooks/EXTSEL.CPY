@@ -0,0 +1,8 @@
+      *-------------------------------------------------------------------------
+      *SELECT DO ARQUIVO DE EXTRACAO DE USUARIOS EM FORMATO DELIMITADO
+      *(USUARIO.CSV), GERADO PELO EXTUSER.
+      *-------------------------------------------------------------------------
+           SELECT EXTRATO ASSIGN TO
+           'D:\VIDA DE DEV\Desafios CAP\USUARIO.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WRK-EXT-FS.
