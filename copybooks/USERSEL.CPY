@@ -0,0 +1,10 @@
+      *-------------------------------------------------------------------------
+      *SELECT DO ARQUIVO MESTRE DE USUARIOS (USER.DAT), COMPARTILHADO
+      *POR TODOS OS PROGRAMAS QUE ABREM A USUARIO.
+      *-------------------------------------------------------------------------
+           SELECT USUARIO ASSIGN TO
+           'D:\VIDA DE DEV\Desafios CAP\USER.DAT'
+           ORGANISATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD KEY IS ID-USUARIO
+           FILE STATUS IS WRK-FS.
